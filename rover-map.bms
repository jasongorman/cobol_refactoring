@@ -0,0 +1,35 @@
+ROVRMAP  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES,                                          X
+               CTRL=(FREEKB,FRSET)
+*
+ROVR1    DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),LENGTH=20,ATTRB=(PROT,BRT),               X
+               INITIAL='ROVER MISSION ENTRY'
+RIDLBL   DFHMDF POS=(3,2),LENGTH=9,ATTRB=(PROT),                     X
+               INITIAL='ROVER ID:'
+RID      DFHMDF POS=(3,12),LENGTH=6,ATTRB=(UNPROT,IC)
+SXLBL    DFHMDF POS=(4,2),LENGTH=8,ATTRB=(PROT),                     X
+               INITIAL='START X:'
+SX       DFHMDF POS=(4,11),LENGTH=2,ATTRB=(UNPROT,NUM)
+SYLBL    DFHMDF POS=(4,16),LENGTH=8,ATTRB=(PROT),                    X
+               INITIAL='START Y:'
+SY       DFHMDF POS=(4,25),LENGTH=2,ATTRB=(UNPROT,NUM)
+SFLBL    DFHMDF POS=(4,30),LENGTH=7,ATTRB=(PROT),                    X
+               INITIAL='FACING:'
+SF       DFHMDF POS=(4,38),LENGTH=1,ATTRB=(UNPROT)
+I1LBL    DFHMDF POS=(6,2),LENGTH=13,ATTRB=(PROT),                    X
+               INITIAL='INSTRUCTIONS:'
+INSTR1   DFHMDF POS=(7,2),LENGTH=50,ATTRB=(UNPROT)
+INSTR2   DFHMDF POS=(8,2),LENGTH=50,ATTRB=(UNPROT)
+MSGLINE  DFHMDF POS=(10,2),LENGTH=78,ATTRB=(PROT,BRT)
+         DFHMDF POS=(24,2),LENGTH=46,ATTRB=(PROT),                   X
+               INITIAL='PF3=EXIT  ENTER=VALIDATE AND QUEUE MISSION'
+*
+         DFHMSD TYPE=FINAL
+         END
