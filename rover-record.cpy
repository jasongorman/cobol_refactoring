@@ -0,0 +1,9 @@
+       01  ROVER-REC.
+           02 ROVER-ID             PIC X(6).
+           02 ROVER-START-X        PIC 9(2).
+           02 ROVER-START-Y        PIC 9(2).
+           02 ROVER-START-FACING   PIC X(1).
+           02 ROVER-INSTR-SEGMENT  PIC X(100).
+           02 ROVER-CONTINUATION   PIC X(1).
+               88 ROVER-MORE-SEGMENTS     VALUE 'Y'.
+               88 ROVER-LAST-SEGMENT      VALUE 'N'.
