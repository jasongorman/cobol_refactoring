@@ -0,0 +1,6 @@
+       01  LANDING-ZONE-REC.
+           02 LZ-ROVER-ID           PIC X(6).
+           02 LZ-MIN-X              PIC 9(2).
+           02 LZ-MAX-X              PIC 9(2).
+           02 LZ-MIN-Y              PIC 9(2).
+           02 LZ-MAX-Y              PIC 9(2).
