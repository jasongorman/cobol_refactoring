@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROVER-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULT-FILE ASSIGN TO 'ROVEROUT'
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESULT-FILE
+           LABEL RECORD IS STANDARD.
+       COPY 'rover-result.cpy'.
+       WORKING-STORAGE SECTION.
+       01  WS-RESULT-EOF           PIC X(1).
+           88 END-OF-RESULT-FILE          VALUE 'Y'.
+       01  WS-ROVER-COUNT          PIC 9(5) VALUE 0.
+       01  WS-REPORT-LINE.
+           02 WS-RL-ID             PIC X(6).
+           02 FILLER               PIC X(3)  VALUE SPACES.
+           02 WS-RL-X              PIC Z9.
+           02 FILLER               PIC X(3)  VALUE SPACES.
+           02 WS-RL-Y              PIC Z9.
+           02 FILLER               PIC X(3)  VALUE SPACES.
+           02 WS-RL-FACING         PIC X(1).
+           02 FILLER               PIC X(3)  VALUE SPACES.
+           02 WS-RL-COUNT          PIC ZZZZ9.
+           02 FILLER               PIC X(3)  VALUE SPACES.
+           02 WS-RL-STATUS         PIC 9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN INPUT RESULT-FILE.
+
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM READ-RESULT-RECORD.
+           PERFORM PRINT-ONE-ROVER UNTIL END-OF-RESULT-FILE.
+           PERFORM WRITE-REPORT-FOOTER.
+
+           CLOSE RESULT-FILE.
+
+           STOP RUN.
+
+       WRITE-REPORT-HEADER.
+
+           DISPLAY '  DAILY ROVER FLEET LANDING REPORT'.
+           DISPLAY '  ROVER-ID   X-COORD   Y-COORD   FACING   INSTRS'
+               '   STATUS'.
+           DISPLAY '  --------   -------   -------   ------   ------'
+               '   ------'.
+
+       READ-RESULT-RECORD.
+
+           READ RESULT-FILE
+               AT END SET END-OF-RESULT-FILE TO TRUE
+           END-READ.
+
+       PRINT-ONE-ROVER.
+
+           MOVE RESULT-ROVER-ID TO WS-RL-ID.
+           MOVE RESULT-X-COORD TO WS-RL-X.
+           MOVE RESULT-Y-COORD TO WS-RL-Y.
+           MOVE RESULT-FACING TO WS-RL-FACING.
+           MOVE RESULT-INSTR-COUNT TO WS-RL-COUNT.
+           MOVE RESULT-STATUS TO WS-RL-STATUS.
+
+           DISPLAY '  ' WS-REPORT-LINE.
+
+           ADD 1 TO WS-ROVER-COUNT.
+
+           PERFORM READ-RESULT-RECORD.
+
+       WRITE-REPORT-FOOTER.
+
+           DISPLAY '  --------------------------------------------'.
+           DISPLAY '  ROVERS REPORTED: ' WS-ROVER-COUNT.
+
+       END PROGRAM ROVER-REPORT.
