@@ -0,0 +1,3 @@
+       01  OBSTACLE-REC.
+           02 OBST-X               PIC 9(2).
+           02 OBST-Y               PIC 9(2).
