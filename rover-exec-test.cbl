@@ -10,6 +10,30 @@
            02 FACING   PIC X(1).
        01  INSTRUCTIONS            PIC X(100).
        01  EXPECTED-COORDS         PIC X(4).
+       01  PLATEAU.
+           02 PLATEAU-MAX-X        PIC 9(2) VALUE 99.
+           02 PLATEAU-MAX-Y        PIC 9(2) VALUE 99.
+       01  OBSTACLE-TABLE.
+           02 OBSTACLE-COUNT       PIC 9(3) VALUE 0.
+           02 OBSTACLE-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON OBSTACLE-COUNT.
+               03 OBSTACLE-X       PIC 9(2).
+               03 OBSTACLE-Y       PIC 9(2).
+       01  FLEET-POSITIONS.
+           02 FLEET-COUNT          PIC 9(3) VALUE 0.
+           02 FLEET-ENTRY OCCURS 1 TO 999 TIMES
+                   DEPENDING ON FLEET-COUNT.
+               03 FLEET-X          PIC 9(2).
+               03 FLEET-Y          PIC 9(2).
+       01  EXEC-STATUS               PIC 9(1).
+       01  AUDIT-TRAIL.
+           02 AUDIT-COUNT           PIC 9(3) VALUE 0.
+           02 AUDIT-ENTRY OCCURS 1 TO 100 TIMES
+                   DEPENDING ON AUDIT-COUNT.
+               03 AUDIT-INSTR       PIC X(1).
+               03 AUDIT-X           PIC 9(2).
+               03 AUDIT-Y           PIC 9(2).
+               03 AUDIT-FACING      PIC X(1).
        LINKAGE SECTION.
        COPY 'test-context.cpy'.
        PROCEDURE DIVISION USING TEST-CONTEXT.
@@ -31,6 +55,13 @@
             PERFORM MOVE-BACK-FACING-S-TEST.
             PERFORM MOVE-BACK-FACING-W-TEST.
             PERFORM SEQUENCE-OF-INSTRUCTIONS-TEST.
+            PERFORM MOVE-FORWARD-STOPS-AT-BOUNDARY-TEST.
+            PERFORM MOVE-FORWARD-STOPS-ON-OBSTACLE-TEST.
+            PERFORM EXEC-STATUS-NORMAL-ON-HALT-TEST.
+            PERFORM EXEC-STATUS-BUFFER-END-TEST.
+            PERFORM FLEET-COLLISION-STOPS-ROVER-TEST.
+            PERFORM AUDIT-TRAIL-RECORDS-EACH-STEP-TEST.
+            PERFORM INVALID-INSTRUCTION-IS-REJECTED-TEST.
             GOBACK.
 
        TURN-LEFT-N-TO-W-TEST.
@@ -38,7 +69,9 @@
            MOVE 'N' TO FACING.
            MOVE 'L#' TO INSTRUCTIONS.
 
-           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS.
+           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS, PLATEAU,
+                               OBSTACLE-TABLE, FLEET-POSITIONS,
+                               EXEC-STATUS, AUDIT-TRAIL.
 
            CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
                                'TURN-LEFT-N-TO-W-TEST',
@@ -49,7 +82,9 @@
            MOVE 'W' TO FACING.
            MOVE 'L#' TO INSTRUCTIONS.
 
-           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS.
+           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS, PLATEAU,
+                               OBSTACLE-TABLE, FLEET-POSITIONS,
+                               EXEC-STATUS, AUDIT-TRAIL.
 
            CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
                                'TURN-LEFT-W-TO-S-TEST',
@@ -60,7 +95,9 @@
            MOVE 'S' TO FACING.
            MOVE 'L#' TO INSTRUCTIONS.
 
-           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS.
+           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS, PLATEAU,
+                               OBSTACLE-TABLE, FLEET-POSITIONS,
+                               EXEC-STATUS, AUDIT-TRAIL.
 
            CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
                                'TURN-LEFT-S-TO-E-TEST',
@@ -71,7 +108,9 @@
            MOVE 'E' TO FACING.
            MOVE 'L#' TO INSTRUCTIONS.
 
-           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS.
+           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS, PLATEAU,
+                               OBSTACLE-TABLE, FLEET-POSITIONS,
+                               EXEC-STATUS, AUDIT-TRAIL.
 
            CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
                                'TURN-LEFT-E-TO-N-TEST',
@@ -82,7 +121,9 @@
            MOVE 'N' TO FACING.
            MOVE 'R#' TO INSTRUCTIONS.
 
-           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS.
+           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS, PLATEAU,
+                               OBSTACLE-TABLE, FLEET-POSITIONS,
+                               EXEC-STATUS, AUDIT-TRAIL.
 
            CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
                                'TURN-RIGHT-N-TO-E-TEST',
@@ -93,7 +134,9 @@
            MOVE 'E' TO FACING.
            MOVE 'R#' TO INSTRUCTIONS.
 
-           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS.
+           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS, PLATEAU,
+                               OBSTACLE-TABLE, FLEET-POSITIONS,
+                               EXEC-STATUS, AUDIT-TRAIL.
 
            CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
                                'TURN-RIGHT-E-TO-S-TEST',
@@ -104,7 +147,9 @@
            MOVE 'S' TO FACING.
            MOVE 'R#' TO INSTRUCTIONS.
 
-           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS.
+           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS, PLATEAU,
+                               OBSTACLE-TABLE, FLEET-POSITIONS,
+                               EXEC-STATUS, AUDIT-TRAIL.
 
            CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
                                'TURN-RIGHT-S-TO-W-TEST',
@@ -115,7 +160,9 @@
            MOVE 'W' TO FACING.
            MOVE 'R#' TO INSTRUCTIONS.
 
-           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS.
+           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS, PLATEAU,
+                               OBSTACLE-TABLE, FLEET-POSITIONS,
+                               EXEC-STATUS, AUDIT-TRAIL.
 
            CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
                                'TURN-RIGHT-W-TO-N-TEST',
@@ -127,7 +174,9 @@
 
            MOVE 'F#' TO INSTRUCTIONS.
 
-           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS.
+           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS, PLATEAU,
+                               OBSTACLE-TABLE, FLEET-POSITIONS,
+                               EXEC-STATUS, AUDIT-TRAIL.
 
            CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
                                'MOVE-FORWARD-FACING-N-TEST',
@@ -139,7 +188,9 @@
 
            MOVE 'F#' TO INSTRUCTIONS.
 
-           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS.
+           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS, PLATEAU,
+                               OBSTACLE-TABLE, FLEET-POSITIONS,
+                               EXEC-STATUS, AUDIT-TRAIL.
 
            CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
                                'MOVE-FORWARD-FACING-E-TEST',
@@ -151,7 +202,9 @@
 
            MOVE 'F#' TO INSTRUCTIONS.
 
-           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS.
+           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS, PLATEAU,
+                               OBSTACLE-TABLE, FLEET-POSITIONS,
+                               EXEC-STATUS, AUDIT-TRAIL.
 
            CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
                                'MOVE-FORWARD-FACING-S-TEST',
@@ -163,7 +216,9 @@
 
            MOVE 'F#' TO INSTRUCTIONS.
 
-           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS.
+           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS, PLATEAU,
+                               OBSTACLE-TABLE, FLEET-POSITIONS,
+                               EXEC-STATUS, AUDIT-TRAIL.
 
            CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
                                'MOVE-FORWARD-FACING-W-TEST',
@@ -175,7 +230,9 @@
 
            MOVE 'B#' TO INSTRUCTIONS.
 
-           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS.
+           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS, PLATEAU,
+                               OBSTACLE-TABLE, FLEET-POSITIONS,
+                               EXEC-STATUS, AUDIT-TRAIL.
 
            CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
                                'MOVE-BACK-FACING-N-TEST',
@@ -187,7 +244,9 @@
 
            MOVE 'B#' TO INSTRUCTIONS.
 
-           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS.
+           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS, PLATEAU,
+                               OBSTACLE-TABLE, FLEET-POSITIONS,
+                               EXEC-STATUS, AUDIT-TRAIL.
 
            CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
                                'MOVE-BACK-FACING-E-TEST',
@@ -199,7 +258,9 @@
 
            MOVE 'B#' TO INSTRUCTIONS.
 
-           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS.
+           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS, PLATEAU,
+                               OBSTACLE-TABLE, FLEET-POSITIONS,
+                               EXEC-STATUS, AUDIT-TRAIL.
 
            CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
                                'MOVE-BACK-FACING-S-TEST',
@@ -211,7 +272,9 @@
 
            MOVE 'B#' TO INSTRUCTIONS.
 
-           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS.
+           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS, PLATEAU,
+                               OBSTACLE-TABLE, FLEET-POSITIONS,
+                               EXEC-STATUS, AUDIT-TRAIL.
 
            CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
                                'MOVE-BACK-FACING-W-TEST',
@@ -221,7 +284,9 @@
            MOVE '0505N' TO ROVER.
            MOVE 'RRFFF#' TO INSTRUCTIONS.
 
-           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS.
+           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS, PLATEAU,
+                               OBSTACLE-TABLE, FLEET-POSITIONS,
+                               EXEC-STATUS, AUDIT-TRAIL.
 
            CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
                                'SEQUENCE-OF-INSTRUCTIONS-TEST',
@@ -231,5 +296,148 @@
                                'SEQUENCE-OF-INSTRUCTIONS-TEST',
                                'S', FACING.
 
+       MOVE-FORWARD-STOPS-AT-BOUNDARY-TEST.
+           MOVE '0909' TO COORDS.
+           MOVE 'N' TO FACING.
+           MOVE 09 TO PLATEAU-MAX-X, PLATEAU-MAX-Y.
+
+           MOVE 'F#' TO INSTRUCTIONS.
+
+           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS, PLATEAU,
+                               OBSTACLE-TABLE, FLEET-POSITIONS,
+                               EXEC-STATUS, AUDIT-TRAIL.
+
+           CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
+                               'MOVE-FORWARD-STOPS-AT-BOUNDARY-TEST',
+                               '0909', COORDS.
+
+           CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
+                               'MOVE-FORWARD-STOPS-AT-BOUNDARY-TEST',
+                               '2', EXEC-STATUS.
+
+       MOVE-FORWARD-STOPS-ON-OBSTACLE-TEST.
+           MOVE '0505' TO COORDS.
+           MOVE 'N' TO FACING.
+           MOVE 99 TO PLATEAU-MAX-X, PLATEAU-MAX-Y.
+           MOVE 1 TO OBSTACLE-COUNT.
+           MOVE 05 TO OBSTACLE-X(1).
+           MOVE 06 TO OBSTACLE-Y(1).
+
+           MOVE 'F#' TO INSTRUCTIONS.
+
+           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS, PLATEAU,
+                               OBSTACLE-TABLE, FLEET-POSITIONS,
+                               EXEC-STATUS, AUDIT-TRAIL.
+
+           CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
+                               'MOVE-FORWARD-STOPS-ON-OBSTACLE-TEST',
+                               '0505', COORDS.
+
+           CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
+                               'MOVE-FORWARD-STOPS-ON-OBSTACLE-TEST',
+                               '3', EXEC-STATUS.
+
+           MOVE 0 TO OBSTACLE-COUNT.
+
+       EXEC-STATUS-NORMAL-ON-HALT-TEST.
+           MOVE '0505' TO COORDS.
+           MOVE 'N' TO FACING.
+           MOVE 99 TO PLATEAU-MAX-X, PLATEAU-MAX-Y.
+
+           MOVE 'F#' TO INSTRUCTIONS.
+
+           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS, PLATEAU,
+                               OBSTACLE-TABLE, FLEET-POSITIONS,
+                               EXEC-STATUS, AUDIT-TRAIL.
+
+           CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
+                               'EXEC-STATUS-NORMAL-ON-HALT-TEST',
+                               '0', EXEC-STATUS.
+
+       EXEC-STATUS-BUFFER-END-TEST.
+           MOVE '0505' TO COORDS.
+           MOVE 'N' TO FACING.
+           MOVE 99 TO PLATEAU-MAX-X, PLATEAU-MAX-Y.
+
+           MOVE ALL 'L' TO INSTRUCTIONS.
+
+           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS, PLATEAU,
+                               OBSTACLE-TABLE, FLEET-POSITIONS,
+                               EXEC-STATUS, AUDIT-TRAIL.
+
+           CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
+                               'EXEC-STATUS-BUFFER-END-TEST',
+                               '1', EXEC-STATUS.
+
+       FLEET-COLLISION-STOPS-ROVER-TEST.
+           MOVE '0505' TO COORDS.
+           MOVE 'N' TO FACING.
+           MOVE 99 TO PLATEAU-MAX-X, PLATEAU-MAX-Y.
+           MOVE 1 TO FLEET-COUNT.
+           MOVE 05 TO FLEET-X(1).
+           MOVE 06 TO FLEET-Y(1).
+
+           MOVE 'F#' TO INSTRUCTIONS.
+
+           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS, PLATEAU,
+                               OBSTACLE-TABLE, FLEET-POSITIONS,
+                               EXEC-STATUS, AUDIT-TRAIL.
+
+           CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
+                               'FLEET-COLLISION-STOPS-ROVER-TEST',
+                               '0505', COORDS.
+
+           CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
+                               'FLEET-COLLISION-STOPS-ROVER-TEST',
+                               '4', EXEC-STATUS.
+
+           MOVE 0 TO FLEET-COUNT.
+
+       AUDIT-TRAIL-RECORDS-EACH-STEP-TEST.
+           MOVE '0505' TO COORDS.
+           MOVE 'N' TO FACING.
+
+           MOVE 'RFF#' TO INSTRUCTIONS.
+
+           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS, PLATEAU,
+                               OBSTACLE-TABLE, FLEET-POSITIONS,
+                               EXEC-STATUS, AUDIT-TRAIL.
+
+           CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
+                               'AUDIT-TRAIL-RECORDS-EACH-STEP-TEST',
+                               '003', AUDIT-COUNT.
+
+           CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
+                               'AUDIT-TRAIL-RECORDS-EACH-STEP-TEST',
+                               'R', AUDIT-INSTR(1).
+
+           CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
+                               'AUDIT-TRAIL-RECORDS-EACH-STEP-TEST',
+                               'F', AUDIT-INSTR(3).
+
+           MOVE AUDIT-X(3) TO EXPECTED-COORDS(1:2).
+           MOVE AUDIT-Y(3) TO EXPECTED-COORDS(3:2).
+
+           CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
+                               'AUDIT-TRAIL-RECORDS-EACH-STEP-TEST',
+                               '0705', EXPECTED-COORDS.
+
+       INVALID-INSTRUCTION-IS-REJECTED-TEST.
+           MOVE '0505' TO COORDS.
+           MOVE 'N' TO FACING.
+
+           MOVE 'FZF#' TO INSTRUCTIONS.
+
+           CALL 'ROVER-EXEC' USING ROVER, INSTRUCTIONS, PLATEAU,
+                               OBSTACLE-TABLE, FLEET-POSITIONS,
+                               EXEC-STATUS, AUDIT-TRAIL.
+
+           CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
+                               'INVALID-INSTRUCTION-IS-REJECTED-TEST',
+                               '5', EXEC-STATUS.
+
+           CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
+                               'INVALID-INSTRUCTION-IS-REJECTED-TEST',
+                               '0506', COORDS.
 
        END PROGRAM ROVER-EXEC-TEST.
