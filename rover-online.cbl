@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROVER-ONLINE.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RESP                 PIC S9(8) COMP.
+       01  WS-MAP-NAME              PIC X(7) VALUE 'ROVR1'.
+       01  WS-MAPSET-NAME           PIC X(7) VALUE 'ROVRMAP'.
+       COPY DFHAID.
+       COPY 'rover-map.cpy'.
+       COPY 'rover-master.cpy'.
+       01  WS-MASTER-ON-FILE       PIC X(1).
+           88 MASTER-WAS-ON-FILE           VALUE 'Y'.
+       01  WS-VALID-INPUT          PIC X(1).
+           88 INPUT-IS-VALID               VALUE 'Y'.
+       01  WS-INSTR-BUFFER         PIC X(100).
+       01  WS-INSTR-CHARS REDEFINES WS-INSTR-BUFFER.
+           02 WS-INSTR-CHAR        PIC X(1) OCCURS 100 TIMES.
+       01  WS-SCAN-INDEX           PIC 9(3).
+       01  WS-SCAN-DONE            PIC X(1).
+       01  WS-SCAN-VALID           PIC X(1).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           IF EIBCALEN = 0
+               PERFORM SEND-INITIAL-MAP
+               EXEC CICS RETURN
+                   TRANSID('ROVR')
+               END-EXEC
+           ELSE
+               IF EIBAID = DFHPF3
+                   EXEC CICS RETURN
+                   END-EXEC
+               ELSE
+                   PERFORM RECEIVE-AND-VALIDATE-INPUT
+                   EXEC CICS RETURN
+                       TRANSID('ROVR')
+                   END-EXEC
+               END-IF
+           END-IF.
+
+       SEND-INITIAL-MAP.
+
+           MOVE SPACES TO ROVR1O.
+           MOVE SPACES TO MSGLINEO.
+
+           EXEC CICS SEND MAP(WS-MAP-NAME)
+               MAPSET(WS-MAPSET-NAME)
+               FROM(ROVR1O)
+               ERASE
+           END-EXEC.
+
+       RECEIVE-AND-VALIDATE-INPUT.
+
+           EXEC CICS RECEIVE MAP(WS-MAP-NAME)
+               MAPSET(WS-MAPSET-NAME)
+               INTO(ROVR1I)
+               RESP(WS-RESP)
+           END-EXEC.
+
+           MOVE 'Y' TO WS-VALID-INPUT.
+
+           PERFORM VALIDATE-ROVER-ID.
+           PERFORM VALIDATE-COORDS-AND-FACING.
+           PERFORM VALIDATE-INSTRUCTIONS.
+
+           IF INPUT-IS-VALID
+               PERFORM QUEUE-PENDING-MISSION
+               PERFORM SEND-CONFIRMATION-MAP
+           ELSE
+               PERFORM SEND-ERROR-MAP
+           END-IF.
+
+       VALIDATE-ROVER-ID.
+
+           IF RIDI = SPACES
+               MOVE 'N' TO WS-VALID-INPUT
+               MOVE 'ROVER ID IS REQUIRED' TO MSGLINEI
+           END-IF.
+
+       VALIDATE-COORDS-AND-FACING.
+
+           IF SXI IS NOT NUMERIC OR SYI IS NOT NUMERIC
+               MOVE 'N' TO WS-VALID-INPUT
+               MOVE 'START X AND START Y MUST BE NUMERIC' TO MSGLINEI
+           END-IF.
+
+           IF SFI NOT = 'N' AND SFI NOT = 'S' AND
+                   SFI NOT = 'E' AND SFI NOT = 'W'
+               MOVE 'N' TO WS-VALID-INPUT
+               MOVE 'FACING MUST BE N, S, E OR W' TO MSGLINEI
+           END-IF.
+
+       VALIDATE-INSTRUCTIONS.
+
+           MOVE SPACES TO WS-INSTR-BUFFER.
+           MOVE INSTR1I TO WS-INSTR-BUFFER(1:50).
+           MOVE INSTR2I TO WS-INSTR-BUFFER(51:50).
+
+           MOVE 0 TO WS-SCAN-INDEX.
+           MOVE 'N' TO WS-SCAN-DONE.
+           MOVE 'Y' TO WS-SCAN-VALID.
+
+           PERFORM SCAN-INSTR-CHAR UNTIL WS-SCAN-DONE = 'Y'.
+
+           IF WS-SCAN-VALID NOT = 'Y'
+               MOVE 'N' TO WS-VALID-INPUT
+               MOVE 'INSTRUCTIONS MAY ONLY CONTAIN L R F B #' TO
+                   MSGLINEI
+           END-IF.
+
+       SCAN-INSTR-CHAR.
+
+           ADD 1 TO WS-SCAN-INDEX.
+
+           IF WS-INSTR-CHAR(WS-SCAN-INDEX) = '#' OR
+                   WS-SCAN-INDEX = 100
+               MOVE 'Y' TO WS-SCAN-DONE
+           ELSE
+               IF WS-INSTR-CHAR(WS-SCAN-INDEX) NOT = 'L' AND
+                       WS-INSTR-CHAR(WS-SCAN-INDEX) NOT = 'R' AND
+                       WS-INSTR-CHAR(WS-SCAN-INDEX) NOT = 'F' AND
+                       WS-INSTR-CHAR(WS-SCAN-INDEX) NOT = 'B'
+                   MOVE 'N' TO WS-SCAN-VALID
+                   MOVE 'Y' TO WS-SCAN-DONE
+               END-IF
+           END-IF.
+
+       QUEUE-PENDING-MISSION.
+
+           MOVE 'N' TO WS-MASTER-ON-FILE.
+           MOVE RIDI TO MASTER-ROVER-ID.
+
+           EXEC CICS READ FILE('ROVRMSTR')
+               INTO(ROVER-MASTER-REC)
+               RIDFLD(MASTER-ROVER-ID)
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-MASTER-ON-FILE
+           END-IF.
+
+           MOVE RIDI TO MASTER-ROVER-ID.
+           MOVE SXI TO MASTER-X-COORD.
+           MOVE SYI TO MASTER-Y-COORD.
+           MOVE SFI TO MASTER-FACING.
+           MOVE 'Y' TO MASTER-PENDING-FLAG.
+           MOVE WS-INSTR-BUFFER TO MASTER-PENDING-INSTR.
+
+           IF MASTER-WAS-ON-FILE
+               EXEC CICS REWRITE FILE('ROVRMSTR')
+                   FROM(ROVER-MASTER-REC)
+                   RESP(WS-RESP)
+               END-EXEC
+           ELSE
+               EXEC CICS WRITE FILE('ROVRMSTR')
+                   FROM(ROVER-MASTER-REC)
+                   RIDFLD(MASTER-ROVER-ID)
+                   RESP(WS-RESP)
+               END-EXEC
+           END-IF.
+
+       SEND-CONFIRMATION-MAP.
+
+           MOVE 'MISSION QUEUED FOR NEXT BATCH RUN' TO MSGLINEI.
+           MOVE SPACES TO ROVR1O.
+           MOVE MSGLINEI TO MSGLINEO.
+
+           EXEC CICS SEND MAP(WS-MAP-NAME)
+               MAPSET(WS-MAPSET-NAME)
+               FROM(ROVR1O)
+               DATAONLY
+           END-EXEC.
+
+       SEND-ERROR-MAP.
+
+           MOVE SPACES TO ROVR1O.
+           MOVE MSGLINEI TO MSGLINEO.
+
+           EXEC CICS SEND MAP(WS-MAP-NAME)
+               MAPSET(WS-MAPSET-NAME)
+               FROM(ROVR1O)
+               DATAONLY
+               CURSOR
+           END-EXEC.
+
+       END PROGRAM ROVER-ONLINE.
