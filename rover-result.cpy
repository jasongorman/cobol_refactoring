@@ -0,0 +1,13 @@
+       01  RESULT-REC.
+           02 RESULT-ROVER-ID      PIC X(6).
+           02 RESULT-X-COORD       PIC 9(2).
+           02 RESULT-Y-COORD       PIC 9(2).
+           02 RESULT-FACING        PIC X(1).
+           02 RESULT-INSTR-COUNT   PIC 9(5).
+           02 RESULT-STATUS        PIC 9(1).
+               88 RESULT-STATUS-NORMAL          VALUE 0.
+               88 RESULT-STATUS-BUFFER-END      VALUE 1.
+               88 RESULT-STATUS-BOUNDARY        VALUE 2.
+               88 RESULT-STATUS-OBSTACLE        VALUE 3.
+               88 RESULT-STATUS-COLLISION       VALUE 4.
+               88 RESULT-STATUS-INVALID-INSTR   VALUE 5.
