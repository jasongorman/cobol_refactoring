@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROVER-RECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULT-FILE ASSIGN TO 'ROVEROUT'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZONE-FILE ASSIGN TO 'LZIN'
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESULT-FILE
+           LABEL RECORD IS STANDARD.
+       COPY 'rover-result.cpy'.
+       FD  ZONE-FILE
+           LABEL RECORD IS STANDARD.
+       COPY 'landing-zone.cpy'.
+       WORKING-STORAGE SECTION.
+       01  WS-RESULT-EOF           PIC X(1).
+           88 END-OF-RESULT-FILE          VALUE 'Y'.
+       01  WS-ZONE-EOF             PIC X(1).
+           88 END-OF-ZONE-FILE            VALUE 'Y'.
+       01  WS-ZONE-TABLE.
+           02 WS-ZONE-COUNT        PIC 9(3) VALUE 0.
+           02 WS-ZONE-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-ZONE-COUNT.
+               03 WS-ZONE-ID        PIC X(6).
+               03 WS-ZONE-MIN-X     PIC 9(2).
+               03 WS-ZONE-MAX-X     PIC 9(2).
+               03 WS-ZONE-MIN-Y     PIC 9(2).
+               03 WS-ZONE-MAX-Y     PIC 9(2).
+       01  WS-ZONE-INDEX           PIC 9(3).
+       01  WS-ZONE-FOUND           PIC X(1).
+       01  WS-ZONE-MATCH           PIC 9(3).
+       01  WS-ROVER-COUNT          PIC 9(5) VALUE 0.
+       01  WS-EXCEPTION-COUNT      PIC 9(5) VALUE 0.
+       01  WS-REPORT-LINE.
+           02 WS-RL-ID             PIC X(6).
+           02 FILLER               PIC X(3)  VALUE SPACES.
+           02 WS-RL-X              PIC Z9.
+           02 FILLER               PIC X(3)  VALUE SPACES.
+           02 WS-RL-Y              PIC Z9.
+           02 FILLER               PIC X(3)  VALUE SPACES.
+           02 WS-RL-ZONE-X.
+               03 WS-RL-ZX-MIN      PIC Z9.
+               03 FILLER            PIC X(1)  VALUE '-'.
+               03 WS-RL-ZX-MAX      PIC Z9.
+           02 FILLER               PIC X(3)  VALUE SPACES.
+           02 WS-RL-ZONE-Y.
+               03 WS-RL-ZY-MIN      PIC Z9.
+               03 FILLER            PIC X(1)  VALUE '-'.
+               03 WS-RL-ZY-MAX      PIC Z9.
+           02 FILLER               PIC X(3)  VALUE SPACES.
+           02 WS-RL-STATUS         PIC 9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN INPUT ZONE-FILE.
+           PERFORM LOAD-ZONES.
+           CLOSE ZONE-FILE.
+
+           OPEN INPUT RESULT-FILE.
+
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM READ-RESULT-RECORD.
+           PERFORM CHECK-ONE-ROVER UNTIL END-OF-RESULT-FILE.
+           PERFORM WRITE-REPORT-FOOTER.
+
+           CLOSE RESULT-FILE.
+
+           STOP RUN.
+
+       LOAD-ZONES.
+
+           MOVE 0 TO WS-ZONE-COUNT.
+
+           PERFORM READ-ZONE-RECORD.
+           PERFORM STORE-ZONE UNTIL END-OF-ZONE-FILE.
+
+       READ-ZONE-RECORD.
+
+           READ ZONE-FILE
+               AT END SET END-OF-ZONE-FILE TO TRUE
+           END-READ.
+
+       STORE-ZONE.
+
+           IF WS-ZONE-COUNT = 200
+               DISPLAY 'ROVER-RECON: ZONE-TABLE FULL AT 200 ZONES '
+                   '- LZIN HAS MORE ENTRIES THAN THIS PROGRAM CAN '
+                   'HOLD'
+               STOP RUN
+           END-IF.
+
+           ADD 1 TO WS-ZONE-COUNT.
+           MOVE LZ-ROVER-ID TO WS-ZONE-ID(WS-ZONE-COUNT).
+           MOVE LZ-MIN-X TO WS-ZONE-MIN-X(WS-ZONE-COUNT).
+           MOVE LZ-MAX-X TO WS-ZONE-MAX-X(WS-ZONE-COUNT).
+           MOVE LZ-MIN-Y TO WS-ZONE-MIN-Y(WS-ZONE-COUNT).
+           MOVE LZ-MAX-Y TO WS-ZONE-MAX-Y(WS-ZONE-COUNT).
+
+           PERFORM READ-ZONE-RECORD.
+
+       WRITE-REPORT-HEADER.
+
+           DISPLAY '  ROVER FLEET LANDING-ZONE EXCEPTION REPORT'.
+           DISPLAY '  ROVER-ID   X-COORD   Y-COORD   EXPECTED-X  '
+               'EXPECTED-Y   STATUS'.
+           DISPLAY '  --------   -------   -------   ----------  '
+               '----------   ------'.
+
+       READ-RESULT-RECORD.
+
+           READ RESULT-FILE
+               AT END SET END-OF-RESULT-FILE TO TRUE
+           END-READ.
+
+       CHECK-ONE-ROVER.
+
+           ADD 1 TO WS-ROVER-COUNT.
+           PERFORM FIND-ZONE-FOR-ROVER.
+
+           IF WS-ZONE-FOUND = 'Y'
+               PERFORM CHECK-ROVER-IN-ZONE
+           END-IF.
+
+           PERFORM READ-RESULT-RECORD.
+
+       FIND-ZONE-FOR-ROVER.
+
+           MOVE 'N' TO WS-ZONE-FOUND.
+           MOVE 0 TO WS-ZONE-INDEX.
+
+           PERFORM SCAN-ZONE-ENTRY
+               VARYING WS-ZONE-INDEX FROM 1 BY 1
+               UNTIL WS-ZONE-INDEX > WS-ZONE-COUNT
+               OR WS-ZONE-FOUND = 'Y'.
+
+       SCAN-ZONE-ENTRY.
+
+           IF WS-ZONE-ID(WS-ZONE-INDEX) = RESULT-ROVER-ID
+               MOVE 'Y' TO WS-ZONE-FOUND
+               MOVE WS-ZONE-INDEX TO WS-ZONE-MATCH
+           END-IF.
+
+       CHECK-ROVER-IN-ZONE.
+
+           IF RESULT-X-COORD < WS-ZONE-MIN-X(WS-ZONE-MATCH)
+                   OR RESULT-X-COORD > WS-ZONE-MAX-X(WS-ZONE-MATCH)
+                   OR RESULT-Y-COORD < WS-ZONE-MIN-Y(WS-ZONE-MATCH)
+                   OR RESULT-Y-COORD > WS-ZONE-MAX-Y(WS-ZONE-MATCH)
+               PERFORM PRINT-EXCEPTION
+           END-IF.
+
+       PRINT-EXCEPTION.
+
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+           MOVE RESULT-ROVER-ID TO WS-RL-ID.
+           MOVE RESULT-X-COORD TO WS-RL-X.
+           MOVE RESULT-Y-COORD TO WS-RL-Y.
+           MOVE WS-ZONE-MIN-X(WS-ZONE-MATCH) TO WS-RL-ZX-MIN.
+           MOVE WS-ZONE-MAX-X(WS-ZONE-MATCH) TO WS-RL-ZX-MAX.
+           MOVE WS-ZONE-MIN-Y(WS-ZONE-MATCH) TO WS-RL-ZY-MIN.
+           MOVE WS-ZONE-MAX-Y(WS-ZONE-MATCH) TO WS-RL-ZY-MAX.
+           MOVE RESULT-STATUS TO WS-RL-STATUS.
+
+           DISPLAY '  ' WS-REPORT-LINE.
+
+       WRITE-REPORT-FOOTER.
+
+           DISPLAY '  --------------------------------------------'.
+           DISPLAY '  ROVERS CHECKED:   ' WS-ROVER-COUNT.
+           DISPLAY '  EXCEPTIONS FOUND: ' WS-EXCEPTION-COUNT.
+
+       END PROGRAM ROVER-RECON.
