@@ -0,0 +1,3 @@
+       01  PLATEAU-REC.
+           02 PLAT-MAX-X           PIC 9(2).
+           02 PLAT-MAX-Y           PIC 9(2).
