@@ -0,0 +1,8 @@
+       01  ROVER-MASTER-REC.
+           02 MASTER-ROVER-ID      PIC X(6).
+           02 MASTER-X-COORD       PIC 9(2).
+           02 MASTER-Y-COORD       PIC 9(2).
+           02 MASTER-FACING        PIC X(1).
+           02 MASTER-PENDING-FLAG  PIC X(1).
+               88 MASTER-HAS-PENDING-MISSION  VALUE 'Y'.
+           02 MASTER-PENDING-INSTR PIC X(100).
