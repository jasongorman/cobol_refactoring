@@ -0,0 +1,9 @@
+       01  TEST-CONTEXT.
+           02 TESTS-RUN            PIC 9(4) VALUE ZERO.
+           02 PASSES               PIC 9(4) VALUE ZERO.
+           02 FAILURES             PIC 9(4) VALUE ZERO.
+           02 FAILURE-DETAIL OCCURS 1 TO 50 TIMES
+                   DEPENDING ON FAILURES.
+               03 FAIL-NAME         PIC X(40).
+               03 FAIL-EXPECTED     PIC X(40).
+               03 FAIL-ACTUAL       PIC X(40).
