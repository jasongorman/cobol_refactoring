@@ -0,0 +1,30 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASSERT-TXT-EQUAL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       COPY 'test-context.cpy'.
+       01  ASSERT-NAME         PIC X ANY LENGTH.
+       01  ASSERT-EXPECTED     PIC X ANY LENGTH.
+       01  ASSERT-ACTUAL       PIC X ANY LENGTH.
+       PROCEDURE DIVISION USING TEST-CONTEXT, ASSERT-NAME,
+               ASSERT-EXPECTED, ASSERT-ACTUAL.
+       MAIN-PROCEDURE.
+
+           ADD 1 TO TESTS-RUN.
+
+           IF ASSERT-EXPECTED = ASSERT-ACTUAL THEN
+               ADD 1 TO PASSES
+           ELSE
+               ADD 1 TO FAILURES
+               MOVE ASSERT-NAME TO FAIL-NAME(FAILURES)
+               MOVE ASSERT-EXPECTED TO FAIL-EXPECTED(FAILURES)
+               MOVE ASSERT-ACTUAL TO FAIL-ACTUAL(FAILURES)
+               DISPLAY 'FAIL: ' ASSERT-NAME
+               DISPLAY '   expected: ' ASSERT-EXPECTED
+               DISPLAY '   actual:   ' ASSERT-ACTUAL
+           END-IF.
+
+           GOBACK.
+
+       END PROGRAM ASSERT-TXT-EQUAL.
