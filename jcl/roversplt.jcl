@@ -0,0 +1,43 @@
+//ROVERSPL JOB (ACCTNO),'SPLIT ROVER FLEET INPUT',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* SPLITS THE FULL FLEET INPUT INTO 3 ROVER-ID RANGE PARTITIONS  *
+//* SO EACH CAN BE DRIVEN THROUGH ROVER-BATCH AS ITS OWN PARALLEL *
+//* JOB (ROVERBP1/ROVERBP2/ROVERBP3). RUN THIS BEFORE SUBMITTING  *
+//* THOSE THREE JOBS.                                             *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.ROVER.FLEET.INPUT,DISP=SHR
+//OUT1     DD DSN=PROD.ROVER.FLEET.INPUT.P1,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),
+//             UNIT=SYSDA
+//OUT2     DD DSN=PROD.ROVER.FLEET.INPUT.P2,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),
+//             UNIT=SYSDA
+//OUT3     DD DSN=PROD.ROVER.FLEET.INPUT.P3,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),
+//             UNIT=SYSDA
+//*--------------------------------------------------------------*
+//* OUT4 CATCHES ANY ROVER-ID THAT DOESN'T START WITH A-Z (E.G. A *
+//* DIGIT OR LOWERCASE LETTER) SO IT DOESN'T SILENTLY FALL OUT OF *
+//* ALL THREE PARTITIONS. CHECK THIS DATASET AFTER EVERY RUN - IF *
+//* IT ISN'T EMPTY, THOSE ROVERS NEVER REACHED ROVER-BATCH.       *
+//*--------------------------------------------------------------*
+//OUT4     DD DSN=PROD.ROVER.FLEET.INPUT.UNMATCHED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             UNIT=SYSDA
+//SYSIN    DD *
+  OPTION COPY
+  OUTFIL FNAMES=OUT1,INCLUDE=(1,6,CH,GE,C'A00000',AND,
+                               1,6,CH,LE,C'H99999')
+  OUTFIL FNAMES=OUT2,INCLUDE=(1,6,CH,GE,C'I00000',AND,
+                               1,6,CH,LE,C'P99999')
+  OUTFIL FNAMES=OUT3,INCLUDE=(1,6,CH,GE,C'Q00000',AND,
+                               1,6,CH,LE,C'Z99999')
+  OUTFIL FNAMES=OUT4,SAVE
+/*
