@@ -0,0 +1,36 @@
+//ROVERBAT JOB (ACCTNO),'ROVER FLEET RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE DAILY FLEET OF ROVER MISSIONS THROUGH ROVER-BATCH.  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ROVBATCH
+//STEPLIB  DD DSN=PROD.ROVER.LOADLIB,DISP=SHR
+//ROVERIN  DD DSN=PROD.ROVER.FLEET.INPUT,DISP=SHR
+//PLATIN   DD DSN=PROD.ROVER.PLATEAU,DISP=SHR
+//OBSTIN   DD DSN=PROD.ROVER.OBSTACLES,DISP=SHR
+//ROVEROUT DD DSN=PROD.ROVER.FLEET.RESULTS,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(10,5)),
+//             UNIT=SYSDA
+//AUDITOUT DD DSN=PROD.ROVER.FLEET.AUDIT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(20,10)),
+//             UNIT=SYSDA
+//*--------------------------------------------------------------*
+//* ROVRMSTR IS THE VSAM KSDS HOLDING EACH ROVER'S CURRENT        *
+//* POSITION BETWEEN RUNS, KEYED BY ROVER-ID. MUST ALREADY BE     *
+//* DEFINED (IDCAMS) AND CATALOGED BEFORE THIS STEP RUNS.         *
+//*--------------------------------------------------------------*
+//ROVRMSTR DD DSN=PROD.ROVER.FLEET.MASTER,DISP=SHR
+//*--------------------------------------------------------------*
+//* CHKPTIN IS THE CHECKPOINT WRITTEN BY THE PRIOR RUN. DEFAULTS  *
+//* TO DUMMY FOR A FRESH RUN. TO RESTART AFTER AN ABEND, POINT    *
+//* CHKPTIN AT THE DSN LEFT BY CHKPTOUT BELOW AND RESUPPLY THE    *
+//* SAME ROVERIN/ROVEROUT/AUDITOUT USED LAST TIME.                *
+//*--------------------------------------------------------------*
+//CHKPTIN  DD DUMMY
+//CHKPTOUT DD DSN=PROD.ROVER.FLEET.CHKPT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
