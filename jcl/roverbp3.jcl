@@ -0,0 +1,39 @@
+//ROVERBP3 JOB (ACCTNO),'ROVER FLEET RUN - PARTITION 3',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS PARTITION 3 (ROVER-ID Q00000-Z99999) OF THE FLEET THROUGH*
+//* ROVER-BATCH. SUBMIT ALONGSIDE ROVERBP2/ROVERBP3 TO RUN THE    *
+//* THREE PARTITIONS IN PARALLEL; ROVERMRG COMBINES THE RESULTS.  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ROVBATCH
+//STEPLIB  DD DSN=PROD.ROVER.LOADLIB,DISP=SHR
+//ROVERIN  DD DSN=PROD.ROVER.FLEET.INPUT.P3,DISP=SHR
+//PLATIN   DD DSN=PROD.ROVER.PLATEAU,DISP=SHR
+//OBSTIN   DD DSN=PROD.ROVER.OBSTACLES,DISP=SHR
+//ROVEROUT DD DSN=PROD.ROVER.FLEET.RESULTS.P3,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),
+//             UNIT=SYSDA
+//AUDITOUT DD DSN=PROD.ROVER.FLEET.AUDIT.P3,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(20,10)),
+//             UNIT=SYSDA
+//*--------------------------------------------------------------*
+//* ROVRMSTR IS SHARED ACROSS ALL THREE PARTITIONS. EACH PARTITION*
+//* OWNS A DISJOINT ROVER-ID RANGE, SO THE THREE JOBS NEVER        *
+//* UPDATE THE SAME KEY - DISP=SHR IS SAFE PROVIDED THE ACCESS     *
+//* METHOD SERVICES (RLS OR EQUIVALENT SHARE OPTIONS) ARE SET UP   *
+//* TO ALLOW CONCURRENT I-O FROM MULTIPLE JOBS AGAINST ONE KSDS.   *
+//*--------------------------------------------------------------*
+//* NOTE: ROVER-EXEC'S FLEET COLLISION CHECK ONLY SEES THE ROVERS  *
+//* THIS PARTITION HAS PLACED. RUNNING ROVERBP1/2/3 CONCURRENTLY   *
+//* DOES NOT CATCH A COLLISION BETWEEN ROVERS IN DIFFERENT          *
+//* PARTITIONS - A KNOWN LIMITATION OF THE PARTITIONED RUN.        *
+//*--------------------------------------------------------------*
+//ROVRMSTR DD DSN=PROD.ROVER.FLEET.MASTER,DISP=SHR
+//CHKPTIN  DD DUMMY
+//CHKPTOUT DD DSN=PROD.ROVER.FLEET.CHKPT.P3,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
