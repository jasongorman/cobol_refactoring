@@ -0,0 +1,28 @@
+//ROVERDEF JOB (ACCTNO),'DEFINE ROVER ONLINE CICS RESOURCES',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME CSD DEFINITION OF THE MAPSET, PROGRAM AND TRANSACTION*
+//* FOR THE ROVER MISSION ENTRY SCREEN. RUN AGAINST THE TARGET    *
+//* CICS REGION'S CSD BEFORE TRANSACTION ROVR IS FIRST USED, THEN *
+//* CEMT PERFORM CSD INSTALL GROUP(ROVER) IN THAT REGION.         *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DFHCSDUP
+//STEPLIB  DD DSN=CICS.SDFHLOAD,DISP=SHR
+//DFHCSD   DD DSN=PROD.CICS.CSD,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE MAPSET(ROVRMAP) GROUP(ROVER) -
+         DESCRIPTION(ROVER MISSION ENTRY MAPSET)
+  DEFINE PROGRAM(ROVRONLN) GROUP(ROVER) -
+         LANGUAGE(COBOL) -
+         DESCRIPTION(ROVER MISSION ENTRY SCREEN HANDLER)
+  DEFINE TRANSACTION(ROVR) GROUP(ROVER) -
+         PROGRAM(ROVRONLN) -
+         DESCRIPTION(ROVER MISSION ENTRY TRANSACTION)
+  DEFINE FILE(ROVRMSTR) GROUP(ROVER) -
+         DSNAME(PROD.ROVER.FLEET.MASTER) -
+         RECORDSIZE(112) -
+         KEYLENGTH(6) -
+         ADD(YES) BROWSE(YES) DELETE(YES) READ(YES) UPDATE(YES) -
+         DESCRIPTION(ROVER MASTER FILE - SHARED WITH ROVER-BATCH)
+/*
