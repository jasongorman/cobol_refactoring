@@ -0,0 +1,25 @@
+//ROVERMRG JOB (ACCTNO),'MERGE ROVER FLEET PARTITIONS',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* MERGES THE THREE PARTIAL RESULT/AUDIT OUTPUTS FROM ROVERBP1,  *
+//* ROVERBP2 AND ROVERBP3 INTO THE SAME ROVEROUT/AUDITOUT DATASETS*
+//* THAT ROVERPT AND ROVERRCN EXPECT. SUBMIT ONLY AFTER ALL THREE *
+//* PARTITION JOBS HAVE COMPLETED.                                *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ROVRMRGE
+//STEPLIB  DD DSN=PROD.ROVER.LOADLIB,DISP=SHR
+//ROVOUT1  DD DSN=PROD.ROVER.FLEET.RESULTS.P1,DISP=SHR
+//ROVOUT2  DD DSN=PROD.ROVER.FLEET.RESULTS.P2,DISP=SHR
+//ROVOUT3  DD DSN=PROD.ROVER.FLEET.RESULTS.P3,DISP=SHR
+//AUDOUT1  DD DSN=PROD.ROVER.FLEET.AUDIT.P1,DISP=SHR
+//AUDOUT2  DD DSN=PROD.ROVER.FLEET.AUDIT.P2,DISP=SHR
+//AUDOUT3  DD DSN=PROD.ROVER.FLEET.AUDIT.P3,DISP=SHR
+//ROVEROUT DD DSN=PROD.ROVER.FLEET.RESULTS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),
+//             UNIT=SYSDA
+//AUDITOUT DD DSN=PROD.ROVER.FLEET.AUDIT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(20,10)),
+//             UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
