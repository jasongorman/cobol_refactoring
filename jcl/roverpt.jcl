@@ -0,0 +1,9 @@
+//ROVERPT  JOB (ACCTNO),'ROVER FLEET REPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PRINTS THE DAILY FLEET LANDING REPORT FROM ROVER-BATCH OUTPUT.*
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ROVRRPT
+//STEPLIB  DD DSN=PROD.ROVER.LOADLIB,DISP=SHR
+//ROVEROUT DD DSN=PROD.ROVER.FLEET.RESULTS,DISP=SHR
+//SYSOUT   DD SYSOUT=*
