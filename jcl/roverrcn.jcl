@@ -0,0 +1,12 @@
+//ROVERRCN JOB (ACCTNO),'ROVER LANDING RECONCILIATION',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RECONCILES ROVER-BATCH'S ACTUAL LANDINGS AGAINST THE EXPECTED *
+//* LANDING ZONES AND REPORTS ANY ROVER THAT LANDED OUTSIDE ITS   *
+//* ZONE. RUN AFTER ROVERBAT.                                     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ROVRRECN
+//STEPLIB  DD DSN=PROD.ROVER.LOADLIB,DISP=SHR
+//ROVEROUT DD DSN=PROD.ROVER.FLEET.RESULTS,DISP=SHR
+//LZIN     DD DSN=PROD.ROVER.FLEET.ZONES,DISP=SHR
+//SYSOUT   DD SYSOUT=*
