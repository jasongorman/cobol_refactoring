@@ -0,0 +1,54 @@
+       01  ROVR1I.
+           02  FILLER                PIC X(12).
+           02  RIDL                  PIC S9(4) COMP.
+           02  RIDF                  PIC X.
+           02  FILLER REDEFINES RIDF.
+               03  RIDA              PIC X.
+           02  RIDI                  PIC X(6).
+           02  SXL                   PIC S9(4) COMP.
+           02  SXF                   PIC X.
+           02  FILLER REDEFINES SXF.
+               03  SXA               PIC X.
+           02  SXI                   PIC X(2).
+           02  SYL                   PIC S9(4) COMP.
+           02  SYF                   PIC X.
+           02  FILLER REDEFINES SYF.
+               03  SYA               PIC X.
+           02  SYI                   PIC X(2).
+           02  SFL                   PIC S9(4) COMP.
+           02  SFF                   PIC X.
+           02  FILLER REDEFINES SFF.
+               03  SFA               PIC X.
+           02  SFI                   PIC X(1).
+           02  INSTR1L               PIC S9(4) COMP.
+           02  INSTR1F               PIC X.
+           02  FILLER REDEFINES INSTR1F.
+               03  INSTR1A           PIC X.
+           02  INSTR1I               PIC X(50).
+           02  INSTR2L               PIC S9(4) COMP.
+           02  INSTR2F               PIC X.
+           02  FILLER REDEFINES INSTR2F.
+               03  INSTR2A           PIC X.
+           02  INSTR2I               PIC X(50).
+           02  MSGLINEL              PIC S9(4) COMP.
+           02  MSGLINEF              PIC X.
+           02  FILLER REDEFINES MSGLINEF.
+               03  MSGLINEA          PIC X.
+           02  MSGLINEI              PIC X(78).
+
+       01  ROVR1O.
+           02  FILLER                PIC X(12).
+           02  FILLER                PIC X(3).
+           02  RIDO                  PIC X(6).
+           02  FILLER                PIC X(3).
+           02  SXO                   PIC X(2).
+           02  FILLER                PIC X(3).
+           02  SYO                   PIC X(2).
+           02  FILLER                PIC X(3).
+           02  SFO                   PIC X(1).
+           02  FILLER                PIC X(3).
+           02  INSTR1O               PIC X(50).
+           02  FILLER                PIC X(3).
+           02  INSTR2O               PIC X(50).
+           02  FILLER                PIC X(3).
+           02  MSGLINEO              PIC X(78).
