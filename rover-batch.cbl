@@ -0,0 +1,394 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROVER-BATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROVER-FILE ASSIGN TO 'ROVERIN'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PLATEAU-FILE ASSIGN TO 'PLATIN'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OBSTACLE-FILE ASSIGN TO 'OBSTIN'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RESULT-FILE ASSIGN TO 'ROVEROUT'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO 'AUDITOUT'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-IN-FILE ASSIGN TO 'CHKPTIN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-IN-STATUS.
+           SELECT CHECKPOINT-OUT-FILE ASSIGN TO 'CHKPTOUT'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ROVER-MASTER-FILE ASSIGN TO 'ROVRMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MASTER-ROVER-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROVER-FILE
+           LABEL RECORD IS STANDARD.
+       COPY 'rover-record.cpy'.
+       FD  PLATEAU-FILE
+           LABEL RECORD IS STANDARD.
+       COPY 'plateau-record.cpy'.
+       FD  OBSTACLE-FILE
+           LABEL RECORD IS STANDARD.
+       COPY 'obstacle-record.cpy'.
+       FD  RESULT-FILE
+           LABEL RECORD IS STANDARD.
+       COPY 'rover-result.cpy'.
+       FD  AUDIT-FILE
+           LABEL RECORD IS STANDARD.
+       COPY 'audit-record.cpy'.
+       FD  CHECKPOINT-IN-FILE
+           LABEL RECORD IS STANDARD.
+       COPY 'checkpoint-record.cpy'.
+       FD  CHECKPOINT-OUT-FILE
+           LABEL RECORD IS STANDARD.
+       01  CHECKPOINT-OUT-REC.
+           02 CKPT-OUT-ROVERS-DONE PIC 9(5).
+       FD  ROVER-MASTER-FILE
+           LABEL RECORD IS STANDARD.
+       COPY 'rover-master.cpy'.
+       WORKING-STORAGE SECTION.
+       01  WS-ROVER-EOF            PIC X(1).
+           88 END-OF-ROVER-FILE           VALUE 'Y'.
+       01  WS-OBSTACLE-EOF         PIC X(1).
+           88 END-OF-OBSTACLE-FILE        VALUE 'Y'.
+       01  WS-RESULT-EOF           PIC X(1).
+           88 END-OF-RESULT-FILE          VALUE 'Y'.
+       01  WS-CKPT-IN-STATUS       PIC X(2).
+           88 CKPT-IN-FILE-FOUND          VALUE '00'.
+       01  WS-MASTER-STATUS        PIC X(2).
+           88 MASTER-RECORD-FOUND          VALUE '00'.
+           88 MASTER-RECORD-NOT-FOUND      VALUE '23'.
+       01  WS-MASTER-ON-FILE       PIC X(1).
+           88 MASTER-WAS-ON-FILE           VALUE 'Y'.
+       01  WS-USE-PENDING-INSTR    PIC X(1).
+       01  WS-PENDING-INSTR        PIC X(100).
+       01  WS-RESTART-COUNT        PIC 9(5) VALUE 0.
+       01  WS-SKIP-INDEX           PIC 9(5).
+       01  WS-ROVER-SEQ            PIC 9(5) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(3) VALUE 50.
+       01  WS-CKPT-QUOTIENT        PIC 9(5).
+       01  WS-CKPT-REMAINDER       PIC 9(3).
+       01  WS-TOTAL-INSTR-COUNT    PIC 9(5).
+       01  BATCH-ROVER.
+           02 COORDS.
+               03 X-COORD          PIC 9(2).
+               03 Y-COORD          PIC 9(2).
+           02 FACING               PIC X(1).
+       01  BATCH-INSTRUCTIONS      PIC X(100).
+       01  BATCH-PLATEAU.
+           02 PLATEAU-MAX-X        PIC 9(2).
+           02 PLATEAU-MAX-Y        PIC 9(2).
+       01  BATCH-OBSTACLES.
+           02 OBSTACLE-COUNT       PIC 9(3) VALUE 0.
+           02 OBSTACLE-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON OBSTACLE-COUNT.
+               03 OBSTACLE-X       PIC 9(2).
+               03 OBSTACLE-Y       PIC 9(2).
+       01  BATCH-FLEET-POSITIONS.
+           02 FLEET-COUNT           PIC 9(3) VALUE 0.
+           02 FLEET-ENTRY OCCURS 1 TO 999 TIMES
+                   DEPENDING ON FLEET-COUNT.
+               03 FLEET-X           PIC 9(2).
+               03 FLEET-Y           PIC 9(2).
+       01  BATCH-EXEC-STATUS         PIC 9(1).
+           88 BATCH-EXEC-BUFFER-END        VALUE 1.
+       01  BATCH-AUDIT-TRAIL.
+           02 AUDIT-COUNT           PIC 9(3) VALUE 0.
+           02 AUDIT-ENTRY OCCURS 1 TO 100 TIMES
+                   DEPENDING ON AUDIT-COUNT.
+               03 AUDIT-INSTR       PIC X(1).
+               03 AUDIT-X           PIC 9(2).
+               03 AUDIT-Y           PIC 9(2).
+               03 AUDIT-FACING      PIC X(1).
+       01  WS-AUDIT-INDEX           PIC 9(3).
+       01  WS-AUDIT-SEQ             PIC 9(5).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM LOAD-CHECKPOINT.
+
+           OPEN INPUT ROVER-FILE, PLATEAU-FILE, OBSTACLE-FILE.
+           OPEN I-O ROVER-MASTER-FILE.
+
+           PERFORM LOAD-PLATEAU.
+           PERFORM LOAD-OBSTACLES.
+
+           IF WS-RESTART-COUNT > 0
+               PERFORM OPEN-FOR-RESTART
+               PERFORM SKIP-ALREADY-PROCESSED-ROVERS
+           ELSE
+               OPEN OUTPUT RESULT-FILE, AUDIT-FILE
+           END-IF.
+
+           MOVE WS-RESTART-COUNT TO WS-ROVER-SEQ.
+
+           PERFORM READ-ROVER-RECORD.
+           PERFORM EXEC-ONE-ROVER UNTIL END-OF-ROVER-FILE.
+
+           CLOSE ROVER-FILE, PLATEAU-FILE, OBSTACLE-FILE, RESULT-FILE,
+               AUDIT-FILE, ROVER-MASTER-FILE.
+
+           STOP RUN.
+
+       LOAD-CHECKPOINT.
+
+           MOVE 0 TO WS-RESTART-COUNT.
+
+           OPEN INPUT CHECKPOINT-IN-FILE.
+
+           IF CKPT-IN-FILE-FOUND
+               READ CHECKPOINT-IN-FILE
+                   AT END MOVE 0 TO WS-RESTART-COUNT
+                   NOT AT END MOVE CKPT-ROVERS-DONE TO WS-RESTART-COUNT
+               END-READ
+           END-IF.
+
+           CLOSE CHECKPOINT-IN-FILE.
+
+       OPEN-FOR-RESTART.
+
+           OPEN INPUT RESULT-FILE.
+           PERFORM REPLAY-FLEET-POSITIONS.
+           CLOSE RESULT-FILE.
+
+           OPEN EXTEND RESULT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+
+       REPLAY-FLEET-POSITIONS.
+
+           MOVE 'N' TO WS-RESULT-EOF.
+           MOVE 0 TO FLEET-COUNT.
+
+           PERFORM READ-RESULT-RECORD.
+           PERFORM REPLAY-ONE-RESULT-RECORD UNTIL END-OF-RESULT-FILE.
+
+       READ-RESULT-RECORD.
+
+           READ RESULT-FILE
+               AT END SET END-OF-RESULT-FILE TO TRUE
+           END-READ.
+
+       REPLAY-ONE-RESULT-RECORD.
+
+           ADD 1 TO FLEET-COUNT.
+           MOVE RESULT-X-COORD TO FLEET-X(FLEET-COUNT).
+           MOVE RESULT-Y-COORD TO FLEET-Y(FLEET-COUNT).
+
+           PERFORM READ-RESULT-RECORD.
+
+       SKIP-ALREADY-PROCESSED-ROVERS.
+
+           PERFORM SKIP-ONE-ROVER
+               VARYING WS-SKIP-INDEX FROM 1 BY 1
+               UNTIL WS-SKIP-INDEX > WS-RESTART-COUNT
+               OR END-OF-ROVER-FILE.
+
+       SKIP-ONE-ROVER.
+
+           PERFORM READ-ROVER-RECORD.
+           PERFORM SKIP-ROVER-CONTINUATION
+               UNTIL NOT ROVER-MORE-SEGMENTS OR END-OF-ROVER-FILE.
+
+       SKIP-ROVER-CONTINUATION.
+
+           PERFORM READ-ROVER-RECORD.
+
+       WRITE-CHECKPOINT-IF-DUE.
+
+           IF WS-ROVER-SEQ > 0
+               DIVIDE WS-ROVER-SEQ BY WS-CHECKPOINT-INTERVAL
+                   GIVING WS-CKPT-QUOTIENT
+                   REMAINDER WS-CKPT-REMAINDER
+               IF WS-CKPT-REMAINDER = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       WRITE-CHECKPOINT.
+
+           CLOSE RESULT-FILE.
+           CLOSE AUDIT-FILE.
+           OPEN EXTEND RESULT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+
+           OPEN OUTPUT CHECKPOINT-OUT-FILE.
+           MOVE WS-ROVER-SEQ TO CKPT-OUT-ROVERS-DONE.
+           WRITE CHECKPOINT-OUT-REC.
+           CLOSE CHECKPOINT-OUT-FILE.
+
+       LOAD-PLATEAU.
+
+           READ PLATEAU-FILE
+               AT END
+                   MOVE 99 TO PLAT-MAX-X, PLAT-MAX-Y
+           END-READ.
+
+           MOVE PLAT-MAX-X TO PLATEAU-MAX-X.
+           MOVE PLAT-MAX-Y TO PLATEAU-MAX-Y.
+
+       LOAD-OBSTACLES.
+
+           MOVE 'N' TO WS-OBSTACLE-EOF.
+           MOVE 0 TO OBSTACLE-COUNT.
+
+           PERFORM READ-OBSTACLE-RECORD.
+           PERFORM STORE-OBSTACLE UNTIL END-OF-OBSTACLE-FILE.
+
+       READ-OBSTACLE-RECORD.
+
+           READ OBSTACLE-FILE
+               AT END SET END-OF-OBSTACLE-FILE TO TRUE
+           END-READ.
+
+       STORE-OBSTACLE.
+
+           IF OBSTACLE-COUNT = 50
+               DISPLAY 'ROVER-BATCH: OBSTACLE-TABLE FULL AT 50 '
+                   'OBSTACLES - OBSTIN HAS MORE ENTRIES THAN THIS '
+                   'PROGRAM CAN HOLD'
+               STOP RUN
+           END-IF.
+
+           ADD 1 TO OBSTACLE-COUNT.
+           MOVE OBST-X TO OBSTACLE-X(OBSTACLE-COUNT).
+           MOVE OBST-Y TO OBSTACLE-Y(OBSTACLE-COUNT).
+
+           PERFORM READ-OBSTACLE-RECORD.
+
+       READ-ROVER-RECORD.
+
+           READ ROVER-FILE
+               AT END SET END-OF-ROVER-FILE TO TRUE
+           END-READ.
+
+       EXEC-ONE-ROVER.
+
+           PERFORM LOOKUP-ROVER-MASTER.
+
+           MOVE 0 TO WS-TOTAL-INSTR-COUNT.
+           MOVE 0 TO WS-AUDIT-SEQ.
+
+           PERFORM RUN-INSTRUCTION-SEGMENT.
+
+           PERFORM CONTINUE-ROVER-SEGMENT
+               UNTIL NOT BATCH-EXEC-BUFFER-END
+               OR NOT ROVER-MORE-SEGMENTS.
+
+           PERFORM RECORD-FLEET-POSITION.
+           PERFORM WRITE-RESULT-RECORD.
+           PERFORM STORE-ROVER-MASTER.
+
+           ADD 1 TO WS-ROVER-SEQ.
+           PERFORM WRITE-CHECKPOINT-IF-DUE.
+
+           PERFORM READ-ROVER-RECORD.
+
+       LOOKUP-ROVER-MASTER.
+
+           MOVE 'N' TO WS-MASTER-ON-FILE.
+           MOVE ROVER-ID TO MASTER-ROVER-ID.
+
+           READ ROVER-MASTER-FILE.
+
+           MOVE 'N' TO WS-USE-PENDING-INSTR.
+
+           IF MASTER-RECORD-FOUND
+               MOVE 'Y' TO WS-MASTER-ON-FILE
+               MOVE MASTER-X-COORD TO X-COORD
+               MOVE MASTER-Y-COORD TO Y-COORD
+               MOVE MASTER-FACING TO FACING
+               IF MASTER-HAS-PENDING-MISSION
+                   MOVE 'Y' TO WS-USE-PENDING-INSTR
+                   MOVE MASTER-PENDING-INSTR TO WS-PENDING-INSTR
+               END-IF
+           ELSE
+               MOVE ROVER-START-X TO X-COORD
+               MOVE ROVER-START-Y TO Y-COORD
+               MOVE ROVER-START-FACING TO FACING
+           END-IF.
+
+       STORE-ROVER-MASTER.
+
+           MOVE ROVER-ID TO MASTER-ROVER-ID.
+           MOVE X-COORD TO MASTER-X-COORD.
+           MOVE Y-COORD TO MASTER-Y-COORD.
+           MOVE FACING TO MASTER-FACING.
+           MOVE 'N' TO MASTER-PENDING-FLAG.
+           MOVE SPACES TO MASTER-PENDING-INSTR.
+
+           IF MASTER-WAS-ON-FILE
+               REWRITE ROVER-MASTER-REC
+           ELSE
+               WRITE ROVER-MASTER-REC
+           END-IF.
+
+       RECORD-FLEET-POSITION.
+
+           IF FLEET-COUNT = 999
+               DISPLAY 'ROVER-BATCH: FLEET-POSITIONS TABLE FULL AT '
+                   '999 ROVERS - PARTITION THE FLEET INPUT AND RUN '
+                   'IT THROUGH MULTIPLE BATCH STEPS INSTEAD'
+               STOP RUN
+           END-IF.
+
+           ADD 1 TO FLEET-COUNT.
+           MOVE X-COORD TO FLEET-X(FLEET-COUNT).
+           MOVE Y-COORD TO FLEET-Y(FLEET-COUNT).
+
+       RUN-INSTRUCTION-SEGMENT.
+
+           IF WS-USE-PENDING-INSTR = 'Y'
+               MOVE WS-PENDING-INSTR TO BATCH-INSTRUCTIONS
+               MOVE 'N' TO WS-USE-PENDING-INSTR
+           ELSE
+               MOVE ROVER-INSTR-SEGMENT TO BATCH-INSTRUCTIONS
+           END-IF.
+
+           CALL 'ROVER-EXEC' USING BATCH-ROVER, BATCH-INSTRUCTIONS,
+                   BATCH-PLATEAU, BATCH-OBSTACLES,
+                   BATCH-FLEET-POSITIONS, BATCH-EXEC-STATUS,
+                   BATCH-AUDIT-TRAIL.
+
+           ADD AUDIT-COUNT TO WS-TOTAL-INSTR-COUNT.
+           PERFORM WRITE-AUDIT-ENTRIES.
+
+       CONTINUE-ROVER-SEGMENT.
+
+           PERFORM READ-ROVER-RECORD.
+           PERFORM RUN-INSTRUCTION-SEGMENT.
+
+       WRITE-AUDIT-ENTRIES.
+
+           PERFORM WRITE-ONE-AUDIT-ENTRY
+               VARYING WS-AUDIT-INDEX FROM 1 BY 1
+               UNTIL WS-AUDIT-INDEX > AUDIT-COUNT.
+
+       WRITE-ONE-AUDIT-ENTRY.
+
+           ADD 1 TO WS-AUDIT-SEQ.
+
+           MOVE ROVER-ID TO AUDIT-ROVER-ID.
+           MOVE WS-AUDIT-SEQ TO AUDIT-SEQ-NO.
+           MOVE AUDIT-INSTR(WS-AUDIT-INDEX) TO AUDIT-INSTR-CODE.
+           MOVE AUDIT-X(WS-AUDIT-INDEX) TO AUDIT-X-COORD.
+           MOVE AUDIT-Y(WS-AUDIT-INDEX) TO AUDIT-Y-COORD.
+           MOVE AUDIT-FACING(WS-AUDIT-INDEX) TO AUDIT-FACING-CODE.
+
+           WRITE AUDIT-REC.
+
+       WRITE-RESULT-RECORD.
+
+           MOVE ROVER-ID TO RESULT-ROVER-ID.
+           MOVE X-COORD TO RESULT-X-COORD.
+           MOVE Y-COORD TO RESULT-Y-COORD.
+           MOVE FACING TO RESULT-FACING.
+           MOVE WS-TOTAL-INSTR-COUNT TO RESULT-INSTR-COUNT.
+           MOVE BATCH-EXEC-STATUS TO RESULT-STATUS.
+
+           WRITE RESULT-REC.
+
+       END PROGRAM ROVER-BATCH.
