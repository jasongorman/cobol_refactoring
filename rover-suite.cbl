@@ -4,6 +4,7 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        COPY 'test-context.cpy'.
+       01  WS-FAIL-INDEX           PIC 9(4).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "Running ROVER tests...".
@@ -14,4 +15,25 @@
            DISPLAY 'Passed: ' PASSES.
            DISPLAY 'Failed: ' FAILURES.
 
+           IF FAILURES > 0
+               PERFORM LIST-FAILED-TESTS
+           END-IF.
+
+           STOP RUN.
+
+       LIST-FAILED-TESTS.
+
+           DISPLAY ' '.
+           DISPLAY 'Failed tests:'.
+
+           PERFORM PRINT-ONE-FAILURE
+               VARYING WS-FAIL-INDEX FROM 1 BY 1
+               UNTIL WS-FAIL-INDEX > FAILURES.
+
+       PRINT-ONE-FAILURE.
+
+           DISPLAY '  ' FAIL-NAME(WS-FAIL-INDEX).
+           DISPLAY '     expected: ' FAIL-EXPECTED(WS-FAIL-INDEX).
+           DISPLAY '     actual:   ' FAIL-ACTUAL(WS-FAIL-INDEX).
+
        END PROGRAM ROVER-SUITE.
