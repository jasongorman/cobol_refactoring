@@ -0,0 +1,7 @@
+       01  AUDIT-REC.
+           02 AUDIT-ROVER-ID       PIC X(6).
+           02 AUDIT-SEQ-NO         PIC 9(5).
+           02 AUDIT-INSTR-CODE     PIC X(1).
+           02 AUDIT-X-COORD        PIC 9(2).
+           02 AUDIT-Y-COORD        PIC 9(2).
+           02 AUDIT-FACING-CODE    PIC X(1).
