@@ -0,0 +1,2 @@
+       01  CHECKPOINT-REC.
+           02 CKPT-ROVERS-DONE     PIC 9(5).
