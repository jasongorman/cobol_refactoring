@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROVER-MERGE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULT-FILE-1 ASSIGN TO 'ROVOUT1'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RESULT-FILE-2 ASSIGN TO 'ROVOUT2'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RESULT-FILE-3 ASSIGN TO 'ROVOUT3'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RESULT-FILE-OUT ASSIGN TO 'ROVEROUT'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-FILE-1 ASSIGN TO 'AUDOUT1'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-FILE-2 ASSIGN TO 'AUDOUT2'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-FILE-3 ASSIGN TO 'AUDOUT3'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-FILE-OUT ASSIGN TO 'AUDITOUT'
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESULT-FILE-1     LABEL RECORD IS STANDARD.
+       01  RESULT-BUF-1          PIC X(17).
+       FD  RESULT-FILE-2     LABEL RECORD IS STANDARD.
+       01  RESULT-BUF-2          PIC X(17).
+       FD  RESULT-FILE-3     LABEL RECORD IS STANDARD.
+       01  RESULT-BUF-3          PIC X(17).
+       FD  RESULT-FILE-OUT   LABEL RECORD IS STANDARD.
+       01  RESULT-BUF-OUT        PIC X(17).
+       FD  AUDIT-FILE-1      LABEL RECORD IS STANDARD.
+       01  AUDIT-BUF-1           PIC X(17).
+       FD  AUDIT-FILE-2      LABEL RECORD IS STANDARD.
+       01  AUDIT-BUF-2           PIC X(17).
+       FD  AUDIT-FILE-3      LABEL RECORD IS STANDARD.
+       01  AUDIT-BUF-3           PIC X(17).
+       FD  AUDIT-FILE-OUT    LABEL RECORD IS STANDARD.
+       01  AUDIT-BUF-OUT         PIC X(17).
+       WORKING-STORAGE SECTION.
+       01  WS-RESULT-1-EOF       PIC X(1).
+           88 END-OF-RESULT-1           VALUE 'Y'.
+       01  WS-RESULT-2-EOF       PIC X(1).
+           88 END-OF-RESULT-2           VALUE 'Y'.
+       01  WS-RESULT-3-EOF       PIC X(1).
+           88 END-OF-RESULT-3           VALUE 'Y'.
+       01  WS-AUDIT-1-EOF        PIC X(1).
+           88 END-OF-AUDIT-1            VALUE 'Y'.
+       01  WS-AUDIT-2-EOF        PIC X(1).
+           88 END-OF-AUDIT-2            VALUE 'Y'.
+       01  WS-AUDIT-3-EOF        PIC X(1).
+           88 END-OF-AUDIT-3            VALUE 'Y'.
+       01  WS-RESULT-COUNT       PIC 9(6) VALUE 0.
+       01  WS-AUDIT-COUNT        PIC 9(6) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN INPUT RESULT-FILE-1, RESULT-FILE-2, RESULT-FILE-3.
+           OPEN OUTPUT RESULT-FILE-OUT.
+
+           PERFORM MERGE-RESULT-PARTITION-1.
+           PERFORM MERGE-RESULT-PARTITION-2.
+           PERFORM MERGE-RESULT-PARTITION-3.
+
+           CLOSE RESULT-FILE-1, RESULT-FILE-2, RESULT-FILE-3,
+               RESULT-FILE-OUT.
+
+           OPEN INPUT AUDIT-FILE-1, AUDIT-FILE-2, AUDIT-FILE-3.
+           OPEN OUTPUT AUDIT-FILE-OUT.
+
+           PERFORM MERGE-AUDIT-PARTITION-1.
+           PERFORM MERGE-AUDIT-PARTITION-2.
+           PERFORM MERGE-AUDIT-PARTITION-3.
+
+           CLOSE AUDIT-FILE-1, AUDIT-FILE-2, AUDIT-FILE-3,
+               AUDIT-FILE-OUT.
+
+           DISPLAY 'ROVER-MERGE: RESULT RECORDS MERGED: '
+               WS-RESULT-COUNT.
+           DISPLAY 'ROVER-MERGE: AUDIT RECORDS MERGED:  '
+               WS-AUDIT-COUNT.
+
+           STOP RUN.
+
+       MERGE-RESULT-PARTITION-1.
+
+           MOVE 'N' TO WS-RESULT-1-EOF.
+           PERFORM READ-RESULT-1.
+           PERFORM COPY-RESULT-1 UNTIL END-OF-RESULT-1.
+
+       READ-RESULT-1.
+
+           READ RESULT-FILE-1
+               AT END SET END-OF-RESULT-1 TO TRUE
+           END-READ.
+
+       COPY-RESULT-1.
+
+           MOVE RESULT-BUF-1 TO RESULT-BUF-OUT.
+           WRITE RESULT-BUF-OUT.
+           ADD 1 TO WS-RESULT-COUNT.
+
+           PERFORM READ-RESULT-1.
+
+       MERGE-RESULT-PARTITION-2.
+
+           MOVE 'N' TO WS-RESULT-2-EOF.
+           PERFORM READ-RESULT-2.
+           PERFORM COPY-RESULT-2 UNTIL END-OF-RESULT-2.
+
+       READ-RESULT-2.
+
+           READ RESULT-FILE-2
+               AT END SET END-OF-RESULT-2 TO TRUE
+           END-READ.
+
+       COPY-RESULT-2.
+
+           MOVE RESULT-BUF-2 TO RESULT-BUF-OUT.
+           WRITE RESULT-BUF-OUT.
+           ADD 1 TO WS-RESULT-COUNT.
+
+           PERFORM READ-RESULT-2.
+
+       MERGE-RESULT-PARTITION-3.
+
+           MOVE 'N' TO WS-RESULT-3-EOF.
+           PERFORM READ-RESULT-3.
+           PERFORM COPY-RESULT-3 UNTIL END-OF-RESULT-3.
+
+       READ-RESULT-3.
+
+           READ RESULT-FILE-3
+               AT END SET END-OF-RESULT-3 TO TRUE
+           END-READ.
+
+       COPY-RESULT-3.
+
+           MOVE RESULT-BUF-3 TO RESULT-BUF-OUT.
+           WRITE RESULT-BUF-OUT.
+           ADD 1 TO WS-RESULT-COUNT.
+
+           PERFORM READ-RESULT-3.
+
+       MERGE-AUDIT-PARTITION-1.
+
+           MOVE 'N' TO WS-AUDIT-1-EOF.
+           PERFORM READ-AUDIT-1.
+           PERFORM COPY-AUDIT-1 UNTIL END-OF-AUDIT-1.
+
+       READ-AUDIT-1.
+
+           READ AUDIT-FILE-1
+               AT END SET END-OF-AUDIT-1 TO TRUE
+           END-READ.
+
+       COPY-AUDIT-1.
+
+           MOVE AUDIT-BUF-1 TO AUDIT-BUF-OUT.
+           WRITE AUDIT-BUF-OUT.
+           ADD 1 TO WS-AUDIT-COUNT.
+
+           PERFORM READ-AUDIT-1.
+
+       MERGE-AUDIT-PARTITION-2.
+
+           MOVE 'N' TO WS-AUDIT-2-EOF.
+           PERFORM READ-AUDIT-2.
+           PERFORM COPY-AUDIT-2 UNTIL END-OF-AUDIT-2.
+
+       READ-AUDIT-2.
+
+           READ AUDIT-FILE-2
+               AT END SET END-OF-AUDIT-2 TO TRUE
+           END-READ.
+
+       COPY-AUDIT-2.
+
+           MOVE AUDIT-BUF-2 TO AUDIT-BUF-OUT.
+           WRITE AUDIT-BUF-OUT.
+           ADD 1 TO WS-AUDIT-COUNT.
+
+           PERFORM READ-AUDIT-2.
+
+       MERGE-AUDIT-PARTITION-3.
+
+           MOVE 'N' TO WS-AUDIT-3-EOF.
+           PERFORM READ-AUDIT-3.
+           PERFORM COPY-AUDIT-3 UNTIL END-OF-AUDIT-3.
+
+       READ-AUDIT-3.
+
+           READ AUDIT-FILE-3
+               AT END SET END-OF-AUDIT-3 TO TRUE
+           END-READ.
+
+       COPY-AUDIT-3.
+
+           MOVE AUDIT-BUF-3 TO AUDIT-BUF-OUT.
+           WRITE AUDIT-BUF-OUT.
+           ADD 1 TO WS-AUDIT-COUNT.
+
+           PERFORM READ-AUDIT-3.
+
+       END PROGRAM ROVER-MERGE.
