@@ -6,6 +6,12 @@
        01  WS-INSTR-ARRAY REDEFINES WS-INSTRUCTIONS.
            02 WS-INSTRUCTION  PIC X(1) OCCURS 100 TIMES.
        01  WS-INSTR-INDEX      PIC 9(3).
+       01  WS-NEXT-X           PIC 9(2).
+       01  WS-NEXT-Y           PIC 9(2).
+       01  WS-OBS-INDEX        PIC 9(3).
+       01  WS-OBSTACLE-HIT     PIC X(1).
+       01  WS-FLEET-INDEX      PIC 9(3).
+       01  WS-FLEET-HIT        PIC X(1).
        LINKAGE SECTION.
        01 ROVER.
            02 COORDS.
@@ -13,15 +19,52 @@
                03 Y-COORD  PIC 9(2).
            02 FACING   PIC X(1).
        01  INSTRUCTIONS    PIC X(100).
-       PROCEDURE DIVISION USING ROVER, INSTRUCTIONS.
+       01  PLATEAU.
+           02 PLATEAU-MAX-X    PIC 9(2).
+           02 PLATEAU-MAX-Y    PIC 9(2).
+       01  OBSTACLE-TABLE.
+           02 OBSTACLE-COUNT   PIC 9(3).
+           02 OBSTACLE-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON OBSTACLE-COUNT.
+               03 OBSTACLE-X   PIC 9(2).
+               03 OBSTACLE-Y   PIC 9(2).
+       01  FLEET-POSITIONS.
+           02 FLEET-COUNT      PIC 9(3).
+           02 FLEET-ENTRY OCCURS 1 TO 999 TIMES
+                   DEPENDING ON FLEET-COUNT.
+               03 FLEET-X      PIC 9(2).
+               03 FLEET-Y      PIC 9(2).
+       01  EXEC-STATUS           PIC 9(1).
+           88 EXEC-STATUS-NORMAL          VALUE 0.
+           88 EXEC-STATUS-BUFFER-END      VALUE 1.
+           88 EXEC-STATUS-BOUNDARY        VALUE 2.
+           88 EXEC-STATUS-OBSTACLE        VALUE 3.
+           88 EXEC-STATUS-COLLISION       VALUE 4.
+           88 EXEC-STATUS-INVALID-INSTR   VALUE 5.
+       01  AUDIT-TRAIL.
+           02 AUDIT-COUNT      PIC 9(3).
+           02 AUDIT-ENTRY OCCURS 1 TO 100 TIMES
+                   DEPENDING ON AUDIT-COUNT.
+               03 AUDIT-INSTR  PIC X(1).
+               03 AUDIT-X      PIC 9(2).
+               03 AUDIT-Y      PIC 9(2).
+               03 AUDIT-FACING PIC X(1).
+       PROCEDURE DIVISION USING ROVER, INSTRUCTIONS, PLATEAU,
+               OBSTACLE-TABLE, FLEET-POSITIONS, EXEC-STATUS,
+               AUDIT-TRAIL.
        MAIN-PROCEDURE.
 
            MOVE INSTRUCTIONS TO WS-INSTRUCTIONS.
 
            MOVE 0 TO WS-INSTR-INDEX.
+           MOVE 0 TO AUDIT-COUNT.
+           SET EXEC-STATUS-NORMAL TO TRUE.
 
            PERFORM EXEC-INSTRUCTION UNTIL WS-INSTR-INDEX = 100.
 
+           IF EXEC-STATUS-NORMAL THEN
+               SET EXEC-STATUS-BUFFER-END TO TRUE.
+
            GOBACK.
 
        EXEC-INSTRUCTION.
@@ -42,6 +85,7 @@
                    WHEN FACING = 'E'
                        MOVE 'N' TO FACING
                END-EVALUATE
+               PERFORM RECORD-AUDIT-ENTRY
                EXIT PARAGRAPH.
 
            IF WS-INSTRUCTION(WS-INSTR-INDEX) = 'R' THEN
@@ -55,32 +99,145 @@
                    WHEN FACING = 'W'
                        MOVE 'N' TO FACING
                END-EVALUATE
+               PERFORM RECORD-AUDIT-ENTRY
                EXIT PARAGRAPH.
 
            IF WS-INSTRUCTION(WS-INSTR-INDEX) = 'F' THEN
-               EVALUATE TRUE
-                   WHEN FACING = 'N'
-                       ADD 1 TO Y-COORD
-                   WHEN FACING = 'E'
-                       ADD 1 TO X-COORD
-                   WHEN FACING = 'S'
-                       SUBTRACT 1 FROM Y-COORD
-                   WHEN FACING = 'W'
-                       SUBTRACT 1 FROM X-COORD
-               END-EVALUATE
+               PERFORM COMPUTE-FORWARD-CELL
+               PERFORM TRY-MOVE
                EXIT PARAGRAPH.
 
            IF WS-INSTRUCTION(WS-INSTR-INDEX) = 'B' THEN
-               EVALUATE TRUE
-                   WHEN FACING = 'N'
-                       SUBTRACT 1 FROM Y-COORD
-                   WHEN FACING = 'E'
-                       SUBTRACT 1 FROM X-COORD
-                   WHEN FACING = 'S'
-                       ADD 1 TO Y-COORD
-                   WHEN FACING = 'W'
-                       ADD 1 TO X-COORD
-               END-EVALUATE
+               PERFORM COMPUTE-BACKWARD-CELL
+               PERFORM TRY-MOVE
                EXIT PARAGRAPH.
 
+           SET EXEC-STATUS-INVALID-INSTR TO TRUE.
+           GOBACK.
+
+       COMPUTE-FORWARD-CELL.
+
+           EVALUATE TRUE
+               WHEN FACING = 'N'
+                   IF Y-COORD NOT < PLATEAU-MAX-Y
+                       SET EXEC-STATUS-BOUNDARY TO TRUE
+                   ELSE
+                       MOVE X-COORD TO WS-NEXT-X
+                       COMPUTE WS-NEXT-Y = Y-COORD + 1
+                   END-IF
+               WHEN FACING = 'E'
+                   IF X-COORD NOT < PLATEAU-MAX-X
+                       SET EXEC-STATUS-BOUNDARY TO TRUE
+                   ELSE
+                       COMPUTE WS-NEXT-X = X-COORD + 1
+                       MOVE Y-COORD TO WS-NEXT-Y
+                   END-IF
+               WHEN FACING = 'S'
+                   IF Y-COORD = 0
+                       SET EXEC-STATUS-BOUNDARY TO TRUE
+                   ELSE
+                       MOVE X-COORD TO WS-NEXT-X
+                       COMPUTE WS-NEXT-Y = Y-COORD - 1
+                   END-IF
+               WHEN FACING = 'W'
+                   IF X-COORD = 0
+                       SET EXEC-STATUS-BOUNDARY TO TRUE
+                   ELSE
+                       COMPUTE WS-NEXT-X = X-COORD - 1
+                       MOVE Y-COORD TO WS-NEXT-Y
+                   END-IF
+           END-EVALUATE.
+
+       COMPUTE-BACKWARD-CELL.
+
+           EVALUATE TRUE
+               WHEN FACING = 'N'
+                   IF Y-COORD = 0
+                       SET EXEC-STATUS-BOUNDARY TO TRUE
+                   ELSE
+                       MOVE X-COORD TO WS-NEXT-X
+                       COMPUTE WS-NEXT-Y = Y-COORD - 1
+                   END-IF
+               WHEN FACING = 'E'
+                   IF X-COORD = 0
+                       SET EXEC-STATUS-BOUNDARY TO TRUE
+                   ELSE
+                       COMPUTE WS-NEXT-X = X-COORD - 1
+                       MOVE Y-COORD TO WS-NEXT-Y
+                   END-IF
+               WHEN FACING = 'S'
+                   IF Y-COORD NOT < PLATEAU-MAX-Y
+                       SET EXEC-STATUS-BOUNDARY TO TRUE
+                   ELSE
+                       MOVE X-COORD TO WS-NEXT-X
+                       COMPUTE WS-NEXT-Y = Y-COORD + 1
+                   END-IF
+               WHEN FACING = 'W'
+                   IF X-COORD NOT < PLATEAU-MAX-X
+                       SET EXEC-STATUS-BOUNDARY TO TRUE
+                   ELSE
+                       COMPUTE WS-NEXT-X = X-COORD + 1
+                       MOVE Y-COORD TO WS-NEXT-Y
+                   END-IF
+           END-EVALUATE.
+
+       TRY-MOVE.
+
+           IF EXEC-STATUS-BOUNDARY THEN
+               GOBACK.
+
+           PERFORM CHECK-OBSTACLE.
+
+           IF WS-OBSTACLE-HIT = 'Y' THEN
+               SET EXEC-STATUS-OBSTACLE TO TRUE
+               GOBACK.
+
+           PERFORM CHECK-FLEET-COLLISION.
+
+           IF WS-FLEET-HIT = 'Y' THEN
+               SET EXEC-STATUS-COLLISION TO TRUE
+               GOBACK.
+
+           MOVE WS-NEXT-X TO X-COORD.
+           MOVE WS-NEXT-Y TO Y-COORD.
+
+           PERFORM RECORD-AUDIT-ENTRY.
+
+       CHECK-OBSTACLE.
+
+           MOVE 'N' TO WS-OBSTACLE-HIT.
+
+           PERFORM SCAN-OBSTACLE-ENTRY
+               VARYING WS-OBS-INDEX FROM 1 BY 1
+               UNTIL WS-OBS-INDEX > OBSTACLE-COUNT.
+
+       SCAN-OBSTACLE-ENTRY.
+
+           IF OBSTACLE-X(WS-OBS-INDEX) = WS-NEXT-X AND
+                   OBSTACLE-Y(WS-OBS-INDEX) = WS-NEXT-Y THEN
+               MOVE 'Y' TO WS-OBSTACLE-HIT.
+
+       RECORD-AUDIT-ENTRY.
+
+           ADD 1 TO AUDIT-COUNT.
+           MOVE WS-INSTRUCTION(WS-INSTR-INDEX)
+               TO AUDIT-INSTR(AUDIT-COUNT).
+           MOVE X-COORD TO AUDIT-X(AUDIT-COUNT).
+           MOVE Y-COORD TO AUDIT-Y(AUDIT-COUNT).
+           MOVE FACING TO AUDIT-FACING(AUDIT-COUNT).
+
+       CHECK-FLEET-COLLISION.
+
+           MOVE 'N' TO WS-FLEET-HIT.
+
+           PERFORM SCAN-FLEET-ENTRY
+               VARYING WS-FLEET-INDEX FROM 1 BY 1
+               UNTIL WS-FLEET-INDEX > FLEET-COUNT.
+
+       SCAN-FLEET-ENTRY.
+
+           IF FLEET-X(WS-FLEET-INDEX) = WS-NEXT-X AND
+                   FLEET-Y(WS-FLEET-INDEX) = WS-NEXT-Y THEN
+               MOVE 'Y' TO WS-FLEET-HIT.
+
        END PROGRAM ROVER-EXEC.
